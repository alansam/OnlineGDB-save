@@ -0,0 +1,97 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUMSPOST.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. DATA PROCESSING CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*================================================================
+000800* SUMSPOST - DOWNSTREAM POSTING SUBROUTINE FOR SUMS
+000900*
+001000* CALLED ONCE PER COMPUTED FACTOR-PAIR BY SUMS. APPENDS THE
+001100* RESULT TO THE INTERFACE FILE (IFACE-OUT) IN THE FIXED LAYOUT
+001200* THE DOWNSTREAM POSTING SUBSYSTEM EXPECTS, SO THE DAILY TOTALS
+001300* FEED STRAIGHT INTO THE NEXT SYSTEM IN THE CHAIN INSTEAD OF
+001400* BEING RETYPED OFF THE JOB LOG BY HAND.
+001500*
+001600* SUMS CALLS THE SUMSPOST-OPEN ENTRY POINT ONCE AT STARTUP AND
+001700* THE SUMSPOST-CLOSE ENTRY POINT ONCE AT TERMINATION SO
+001800* IFACE-OUT IS OPENED AND CLOSED ONCE FOR THE WHOLE RUN; THE
+001900* DEFAULT SUMSPOST ENTRY POINT ONLY MOVES AND WRITES ONE RECORD.
+002000*
+002100* MODIFICATION HISTORY
+002200* DATE       BY   DESCRIPTION
+002300* ---------- ---- ---------------------------------------------
+002400* 2026-08-09 JH   ORIGINAL SUBROUTINE.
+002500* 2026-08-09 JH   WIDENED THE INTERFACE RECORD'S FACTOR AND
+002600*                 VALUE FIELDS TO MATCH THE COMP-3 CALCREC
+002700*                 FIELDS THEY ARE MOVED FROM.
+002800* 2026-08-09 JH   CORRECTED RECORD CONTAINS TO 53 - IT WAS LEFT
+002900*                 AT 46 WHEN THE FIELDS ABOVE WERE WIDENED.
+003000* 2026-08-09 JH   SPLIT THE OPEN AND CLOSE OF IFACE-OUT OUT OF
+003100*                 THE PER-RECORD POSTING PARAGRAPH AND INTO THE
+003200*                 NEW SUMSPOST-OPEN/SUMSPOST-CLOSE ENTRY POINTS
+003300*                 SO THE FILE IS OPENED AND CLOSED ONCE A RUN
+003400*                 INSTEAD OF ONCE PER FACTOR-PAIR POSTED. THE
+003500*                 TWO ENTRY POINTS ARE CODED RIGHT AFTER THE
+003600*                 MAIN ENTRY'S GOBACK AND AHEAD OF
+003700*                 1000-POST-RECORD SO NEITHER ENTRY POINT'S
+003800*                 CODE SITS DIRECTLY BEHIND A PERFORMED
+003900*                 PARAGRAPH'S EXIT.
+004000*================================================================
+004100
+004200 ENVIRONMENT DIVISION.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT IFACE-OUT ASSIGN TO "IFACEOUT"
+004600         ORGANIZATION IS SEQUENTIAL.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  IFACE-OUT
+005100     RECORD CONTAINS 53 CHARACTERS
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  IFACE-RECORD.
+005400     05  IF-POSTING-DATE         PIC X(08).
+005500     05  IF-RUN-ID               PIC X(16).
+005600     05  IF-FACTOR-A             PIC 9(07).
+005700     05  IF-FACTOR-B             PIC 9(07).
+005800     05  IF-VALUE                PIC 9(14).
+005900     05  IF-MODE-SW              PIC X(01).
+006000
+006100 LINKAGE SECTION.
+006200 01  LK-RUN-DATE             PIC X(08).
+006300 01  LK-RUN-ID               PIC X(16).
+006400 COPY CALCREC.
+006500
+006600 PROCEDURE DIVISION USING LK-RUN-DATE LK-RUN-ID CALC-RECORD.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-POST-RECORD THRU 1000-EXIT.
+006900     GOBACK.
+007000
+007100*----------------------------------------------------------------
+007200* SUMSPOST-OPEN - OPEN IFACE-OUT ONCE AT THE START OF THE RUN.
+007300*----------------------------------------------------------------
+007400 ENTRY "SUMSPOST-OPEN".
+007500     OPEN EXTEND IFACE-OUT.
+007600     GOBACK.
+007700
+007800*----------------------------------------------------------------
+007900* SUMSPOST-CLOSE - CLOSE IFACE-OUT ONCE AT THE END OF THE RUN.
+008000*----------------------------------------------------------------
+008100 ENTRY "SUMSPOST-CLOSE".
+008200     CLOSE IFACE-OUT.
+008300     GOBACK.
+008400
+008500*----------------------------------------------------------------
+008600* 1000-POST-RECORD - APPEND ONE RESULT TO THE INTERFACE FILE.
+008700*----------------------------------------------------------------
+008800 1000-POST-RECORD.
+008900     MOVE LK-RUN-DATE TO IF-POSTING-DATE.
+009000     MOVE LK-RUN-ID TO IF-RUN-ID.
+009100     MOVE CALC-FACTOR-A TO IF-FACTOR-A.
+009200     MOVE CALC-FACTOR-B TO IF-FACTOR-B.
+009300     MOVE CALC-VALUE TO IF-VALUE.
+009400     MOVE CALC-MODE-SW TO IF-MODE-SW.
+009500     WRITE IFACE-RECORD.
+009600 1000-EXIT.
+009700     EXIT.
