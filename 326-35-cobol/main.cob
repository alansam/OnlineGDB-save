@@ -1,22 +1,482 @@
-
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. sums.
-        DATA DIVISION.
-          WORKING-STORAGE SECTION.
-            01 WS-VALUE PIC 9(3) VALUE 0.
-            01 WS-A PIC 9(3) VALUE 5.
-            01 WS-B PIC 9(3) VALUE 5.
-        PROCEDURE DIVISION.
-          DISPLAY WS-VALUE.
-
-          COMPUTE WS-VALUE = 5 + 5 * 5 + 5.
-          DISPLAY WS-VALUE.
-
-          SET WS-VALUE TO 0.
-          DISPLAY WS-VALUE.
-
-          MULTIPLY WS-A BY WS-B GIVING WS-VALUE.
-          ADD WS-A TO WS-VALUE.
-          ADD WS-B TO WS-VALUE.
-          DISPLAY WS-VALUE.
-          STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUMS.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. DATA PROCESSING CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*================================================================
+000800* SUMS - DAILY FACTOR-PAIR CALCULATION
+000900*
+001000* READS ONE OR MORE FACTOR-PAIR TRANSACTIONS FROM THE DAILY
+001100* CALCULATION INPUT FILE (CALC-IN), EDITS EACH FACTOR-PAIR, AND
+001200* FOR EACH RECORD THAT PASSES EDITING COMPUTES A RESULT VALUE
+001300* AND WRITES IT TO THE DAILY CALCULATION REPORT (RPT-OUT).
+001400* RECORDS THAT FAIL EDITING ARE WRITTEN TO THE CALCULATION ERROR
+001500* FILE (CALC-ERR) WITH A REASON CODE INSTEAD OF BEING COMPUTED.
+001600*
+001700* THE FACTOR-PAIR / RESULT FIELDS ARE CARRIED IN THE CALCREC
+001800* COPYBOOK SO ANY FUTURE PROGRAM SHARING THIS RECORD DOES NOT
+001900* HAVE TO REDEFINE THE FIELDS FROM SCRATCH.
+002000*
+002100* A CHECKPOINT DATA SET (CHKPT) IS TAKEN EVERY 100 CALC-IN
+002200* RECORDS SO A LARGE RUN THAT ABENDS CAN BE RESTARTED FROM THE
+002300* LAST CHECKPOINT BY THE JCL IN JCL/SUMSJOB.JCL RATHER THAN
+002400* REPROCESSING THE WHOLE DAY'S FACTOR-PAIRS.
+002500*
+002600* EVERY COMPUTED RESULT IS ALSO APPENDED TO THE AUDIT FILE
+002700* (AUDIT-OUT) WITH ITS INPUT FACTORS, A TIMESTAMP, AND THE
+002800* RUN-ID SO THE SOURCE OF ANY TOTAL CAN BE TRACED LATER.
+002900*
+003000* EACH RECORD CAN SELECT ONE OF TWO CALCULATION MODES - THE
+003100* ORIGINAL MULTIPLY/ADD FORMULA (MODE M) OR A PRORATION-STYLE
+003200* DIVIDE/REMAINDER FORMULA (MODE D). THE MODE COMES FROM THE
+003300* CALC-IN RECORD ITSELF WHEN PRESENT, OTHERWISE FROM THE
+003400* PARM-IN PARAMETER CARD READ ONCE AT STARTUP.
+003500*
+003600* A GRAND-TOTAL ACCUMULATOR IS KEPT ACROSS THE WHOLE RUN AND
+003700* PRINTED WITH THE RECORD COUNT ON THE REPORT'S CONTROL-TOTAL
+003800* LINE SO THE DAY'S REPORT CAN BE BALANCED AGAINST AN
+003900* INDEPENDENT COUNT BEFORE IT GOES OUT THE DOOR.
+004000*
+004100* EACH COMPUTED RESULT IS ALSO HANDED TO THE SUMSPOST
+004200* SUBROUTINE, WHICH POSTS IT TO THE DOWNSTREAM INTERFACE FILE
+004300* (IFACE-OUT) THE NEXT SYSTEM IN THE CHAIN PICKS UP.
+004400*
+004500* MODIFICATION HISTORY
+004600* DATE       BY   DESCRIPTION
+004700* ---------- ---- ---------------------------------------------
+004800* 2026-08-09 JH   REPLACED HARDCODED WS-A/WS-B LITERALS WITH A
+004900*                 CALC-IN TRANSACTION FILE READ IN A LOOP SO A
+005000*                 VARIABLE NUMBER OF DAILY FACTOR-PAIRS CAN BE
+005100*                 PROCESSED WITHOUT A RECOMPILE.
+005200* 2026-08-09 JH   ADDED RPT-OUT REPORT FILE (RUN-DATE HEADER, ONE
+005300*                 DETAIL LINE PER RESULT, RECORD-COUNT TRAILER)
+005400*                 SO RESULTS CAN BE ARCHIVED AND HANDED OFF
+005500*                 INSTEAD OF BEING SCRAPED FROM SYSOUT.
+005600* 2026-08-09 JH   MOVED THE FACTOR-PAIR / RESULT FIELDS INTO THE
+005700*                 SHARED CALCREC COPYBOOK (CALC-FACTOR-A,
+005800*                 CALC-FACTOR-B, CALC-VALUE) IN PLACE OF THE
+005900*                 INLINE WS-A/WS-B/WS-VALUE DEFINITIONS.
+006000* 2026-08-09 JH   ADDED AN EDIT STEP AHEAD OF THE MULTIPLY FOR
+006100*                 NUMERIC, ZERO, AND RANGE CHECKS ON EACH FACTOR.
+006200*                 RECORDS FAILING THE EDIT ARE WRITTEN TO THE NEW
+006300*                 CALC-ERR FILE WITH A REASON CODE AND ARE NOT
+006400*                 CARRIED INTO THE CALCULATION.
+006500* 2026-08-09 JH   ADDED A RERUN CHECKPOINT ON CALC-IN AND THE
+006600*                 JCL/SUMSJOB.JCL BATCH JOB SO A LARGE RUN CAN BE
+006700*                 RESTARTED AFTER AN ABEND INSTEAD OF RERUN FROM
+006800*                 THE FIRST RECORD.
+006900* 2026-08-09 JH   ADDED THE AUDIT-OUT AUDIT TRAIL FILE - EACH
+007000*                 COMPUTED RESULT IS APPENDED WITH ITS FACTORS,
+007100*                 A TIMESTAMP AND A RUN-ID BUILT AT STARTUP.
+007200* 2026-08-09 JH   ADDED A SECOND, DIVIDE/REMAINDER-BASED
+007300*                 CALCULATION MODE SELECTED PER RECORD OR FROM
+007400*                 THE NEW PARM-IN PARAMETER CARD, SO PRORATION
+007500*                 REQUESTS NO LONGER NEED A SEPARATE PROGRAM.
+007600* 2026-08-09 JH   ADDED A GRAND-TOTAL ACCUMULATOR ACROSS THE RUN
+007700*                 AND EXTENDED THE TRAILER INTO A CONTROL-TOTAL
+007800*                 LINE (RECORD COUNT PLUS GRAND TOTAL) SO THE
+007900*                 DAY'S REPORT CAN BE BALANCED BEFORE RELEASE.
+008000* 2026-08-09 JH   EACH COMPUTED RESULT IS NOW ALSO POSTED TO THE
+008100*                 DOWNSTREAM INTERFACE FILE VIA A CALL TO THE
+008200*                 NEW SUMSPOST SUBROUTINE, SO TOTALS FEED THE
+008300*                 NEXT SYSTEM WITHOUT A MANUAL RE-KEY.
+008400* 2026-08-09 JH   WIDENED THE FACTOR-PAIR FIELDS AND CONVERTED
+008500*                 THE CALCREC COPYBOOK TO COMP-3 FOR PRODUCTION
+008600*                 DATA VOLUMES. CALC-IN, RPT-OUT, CALC-ERR AND
+008700*                 AUDIT-OUT PICTURE CLAUSES WIDENED TO MATCH;
+008800*                 WS-GRAND-TOTAL WIDENED AND CONVERTED TO
+008900*                 COMP-3 SO IT CANNOT OVERFLOW BEHIND THE NEW,
+009000*                 LARGER CALC-VALUE.
+009100* 2026-08-09 JH   CORRECTED RECORD CONTAINS CLAUSES ON RPT-OUT,
+009200*                 CALC-ERR AND AUDIT-OUT THAT WERE NEVER
+009300*                 RECOMPUTED AS THOSE RECORDS WERE WIDENED, AND
+009400*                 SWITCHED THOSE FILES (AND PARM-IN) FROM LINE
+009500*                 SEQUENTIAL TO SEQUENTIAL TO MATCH THE FIXED-
+009600*                 LENGTH QSAM DATA SETS THEY ARE ASSIGNED TO IN
+009700*                 THE JCL - LINE SEQUENTIAL HAD BEEN MASKING THE
+009800*                 LENGTH MISMATCHES AND WAS REJECTING THE
+009900*                 REPORT HEADER RECORD OUTRIGHT. ALSO WIDENED
+010000*                 WS-MAX-FACTOR'S VALUE TO MATCH ITS OWN PICTURE,
+010100*                 WIDENED RPT-TRL-TOTAL TO HOLD THE FULL
+010200*                 WS-GRAND-TOTAL RANGE, ADDED SIZE-ERROR
+010300*                 CHECKING ON THE GRAND-TOTAL ACCUMULATION, AND
+010400*                 ADDED THE REJECTED-RECORD COUNT TO THE REPORT
+010500*                 TRAILER SO THE RUN CAN BE BALANCED.
+010600* 2026-08-09 JH   FD-LEVEL VALUE CLAUSES ON THE RPT-OUT, CALC-ERR
+010700*                 AND AUDIT-OUT LABEL/SEPARATOR FILLERS NEVER
+010800*                 REACHED THE OUTPUT (FILE SECTION VALUE CLAUSES
+010900*                 ARE NOT APPLIED AT WRITE TIME) - REPLACED THEM
+011000*                 WITH EXPLICIT MOVES OF THE LITERAL TEXT RIGHT
+011100*                 BEFORE EACH WRITE, THE SAME WAY THE VARIABLE
+011200*                 FIELDS WERE ALREADY HANDLED. ALSO RESTORED A
+011300*                 REAL SUB-MAXIMUM BUSINESS CEILING ON
+011400*                 WS-MAX-FACTOR SO THE RANGE CHECK IS NOT DEAD
+011500*                 CODE AGAINST THE FIELD'S OWN PICTURE, ADDED AN
+011600*                 EDIT CHECK THAT REJECTS AN UNRECOGNIZED
+011700*                 CI-MODE-SW (REASON E04) INSTEAD OF DEFAULTING
+011800*                 IT SILENTLY TO MULTIPLY MODE, AND GAVE SUMSPOST
+011900*                 SEPARATE OPEN/CLOSE ENTRY POINTS SO IFACE-OUT
+012000*                 IS OPENED AND CLOSED ONCE PER RUN INSTEAD OF
+012100*                 ONCE PER RECORD.
+012200* 2026-08-09 JH   1100-READ-PARM-CARD NOW REJECTS AN UNRECOGNIZED
+012300*                 PM-DEFAULT-MODE THE SAME WAY 2150-EDIT-CALC-
+012400*                 RECORD REJECTS A BAD CI-MODE-SW, INSTEAD OF
+012500*                 LETTING IT FLOW SILENTLY INTO CALC-MODE-SW AND
+012600*                 OUT TO IFACE-OUT. ALSO CHANGED WS-RECORD-COUNT
+012700*                 AND WS-ERROR-COUNT TO COMP-3 TO MATCH THE
+012800*                 WS-GRAND-TOTAL COUNTER/ACCUMULATOR CONVENTION.
+012900*================================================================
+013000
+013100 ENVIRONMENT DIVISION.
+013200 INPUT-OUTPUT SECTION.
+013300 FILE-CONTROL.
+013400     SELECT CALC-IN ASSIGN TO "CALCIN"
+013500         ORGANIZATION IS SEQUENTIAL.
+013600
+013700     SELECT OPTIONAL PARM-IN ASSIGN TO "PARMIN"
+013800         ORGANIZATION IS SEQUENTIAL
+013900         FILE STATUS IS WS-PARM-STATUS.
+014000
+014100     SELECT RPT-OUT ASSIGN TO "RPTOUT"
+014200         ORGANIZATION IS SEQUENTIAL.
+014300
+014400     SELECT CALC-ERR ASSIGN TO "CALCERR"
+014500         ORGANIZATION IS SEQUENTIAL.
+014600
+014700     SELECT AUDIT-OUT ASSIGN TO "AUDITOUT"
+014800         ORGANIZATION IS SEQUENTIAL.
+014900
+015000     SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+015100         ORGANIZATION IS SEQUENTIAL.
+015200
+015300 I-O-CONTROL.
+015400     RERUN ON CHKPT-FILE EVERY 100 RECORDS OF CALC-IN.
+015500
+015600 DATA DIVISION.
+015700 FILE SECTION.
+015800 FD  CALC-IN
+015900     RECORD CONTAINS 15 CHARACTERS
+016000     LABEL RECORDS ARE STANDARD.
+016100 01  CALC-IN-RECORD.
+016200     05  CI-FACTOR-A             PIC 9(07).
+016300     05  CI-FACTOR-B             PIC 9(07).
+016400     05  CI-MODE-SW              PIC X(01).
+016500
+016600 FD  PARM-IN
+016700     RECORD CONTAINS 80 CHARACTERS
+016800     LABEL RECORDS ARE STANDARD.
+016900 01  PARM-RECORD.
+017000     05  PM-DEFAULT-MODE         PIC X(01).
+017100     05  FILLER                  PIC X(79).
+017200
+017300 FD  RPT-OUT
+017400     RECORD CONTAINS 80 CHARACTERS
+017500     LABEL RECORDS ARE STANDARD.
+017600 01  RPT-HEADER-REC.
+017700     05  RPT-HDR-LABEL           PIC X(10).
+017800     05  RPT-HDR-DATE            PIC X(08).
+017900     05  FILLER                  PIC X(62).
+018000 01  RPT-DETAIL-REC.
+018100     05  RPT-DTL-LABEL           PIC X(10).
+018200     05  RPT-DTL-VALUE           PIC Z(13)9.
+018300     05  FILLER                  PIC X(02).
+018400     05  RPT-DTL-REM-LABEL       PIC X(05).
+018500     05  RPT-DTL-REMAINDER       PIC Z(06)9.
+018600     05  FILLER                  PIC X(42).
+018700 01  RPT-TRAILER-REC.
+018800     05  RPT-TRL-REC-LABEL       PIC X(10).
+018900     05  RPT-TRL-COUNT           PIC ZZZZ9.
+019000     05  FILLER                  PIC X(02).
+019100     05  RPT-TRL-ERR-LABEL       PIC X(09).
+019200     05  RPT-TRL-ERRORS          PIC ZZZZ9.
+019300     05  FILLER                  PIC X(02).
+019400     05  RPT-TRL-TOT-LABEL       PIC X(12).
+019500     05  RPT-TRL-TOTAL           PIC Z(15)9.
+019600     05  RPT-TRL-OVERFLOW-MSG    PIC X(19).
+019700
+019800 FD  CALC-ERR
+019900     RECORD CONTAINS 50 CHARACTERS
+020000     LABEL RECORDS ARE STANDARD.
+020100 01  CALC-ERR-RECORD.
+020200     05  CE-FACTOR-A             PIC X(07).
+020300     05  FILLER                  PIC X(01).
+020400     05  CE-FACTOR-B             PIC X(07).
+020500     05  FILLER                  PIC X(01).
+020600     05  CE-REASON-CODE          PIC X(03).
+020700     05  FILLER                  PIC X(01).
+020800     05  CE-REASON-TEXT          PIC X(30).
+020900
+021000 FD  AUDIT-OUT
+021100     RECORD CONTAINS 66 CHARACTERS
+021200     LABEL RECORDS ARE STANDARD.
+021300 01  AUDIT-RECORD.
+021400     05  AU-RUN-ID               PIC X(16).
+021500     05  FILLER                  PIC X(01).
+021600     05  AU-TIMESTAMP            PIC X(14).
+021700     05  FILLER                  PIC X(01).
+021800     05  AU-FACTOR-A             PIC Z(06)9.
+021900     05  FILLER                  PIC X(01).
+022000     05  AU-FACTOR-B             PIC Z(06)9.
+022100     05  FILLER                  PIC X(01).
+022200     05  AU-VALUE                PIC Z(13)9.
+022300     05  FILLER                  PIC X(04).
+022400
+022500 FD  CHKPT-FILE
+022600     RECORD CONTAINS 80 CHARACTERS
+022700     LABEL RECORDS ARE STANDARD.
+022800 01  CHKPT-RECORD            PIC X(80).
+022900
+023000 WORKING-STORAGE SECTION.
+023100 01  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+023200     88  WS-EOF                      VALUE 'Y'.
+023300 01  WS-EDIT-SW              PIC X(01)  VALUE 'Y'.
+023400     88  WS-RECORD-VALID             VALUE 'Y'.
+023500     88  WS-RECORD-INVALID           VALUE 'N'.
+023600 01  WS-TOTAL-OVERFLOW-SW     PIC X(01)  VALUE 'N'.
+023700     88  WS-TOTAL-OVERFLOW           VALUE 'Y'.
+023800 01  WS-MAX-FACTOR           PIC 9(07)  VALUE 5000000.
+023900 01  WS-PARM-STATUS          PIC X(02)  VALUE SPACES.
+024000 01  WS-DEFAULT-MODE         PIC X(01)  VALUE 'M'.
+024100 COPY CALCREC.
+024200 01  WS-RECORD-COUNT         PIC S9(05) COMP-3 VALUE 0.
+024300 01  WS-ERROR-COUNT          PIC S9(05) COMP-3 VALUE 0.
+024400 01  WS-GRAND-TOTAL          PIC S9(16) COMP-3 VALUE 0.
+024500 01  WS-RUN-DATE             PIC X(08)  VALUE SPACES.
+024600 01  WS-RUN-TIME             PIC X(08)  VALUE SPACES.
+024700 01  WS-TIMESTAMP            PIC X(14)  VALUE SPACES.
+024800 01  WS-RUN-ID               PIC X(16)  VALUE SPACES.
+024900
+025000 PROCEDURE DIVISION.
+025100 0000-MAINLINE.
+025200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+025300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+025400         UNTIL WS-EOF.
+025500     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+025600     STOP RUN.
+025700
+025800*----------------------------------------------------------------
+025900* 1000-INITIALIZE - OPEN FILES, READ THE PARAMETER CARD, BUILD
+026000* THE RUN-ID, WRITE THE REPORT HEADER, PRIME THE READ.
+026100*----------------------------------------------------------------
+026200 1000-INITIALIZE.
+026300     OPEN INPUT CALC-IN.
+026400     OPEN OUTPUT RPT-OUT.
+026500     OPEN OUTPUT CALC-ERR.
+026600     OPEN EXTEND AUDIT-OUT.
+026700     CALL "SUMSPOST-OPEN".
+026800     PERFORM 1100-READ-PARM-CARD THRU 1100-EXIT.
+026900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+027000     ACCEPT WS-RUN-TIME FROM TIME.
+027100     STRING "SUMS" DELIMITED BY SIZE
+027200            WS-RUN-DATE DELIMITED BY SIZE
+027300            WS-RUN-TIME(1:4) DELIMITED BY SIZE
+027400         INTO WS-RUN-ID.
+027500     STRING WS-RUN-DATE DELIMITED BY SIZE
+027600            WS-RUN-TIME(1:6) DELIMITED BY SIZE
+027700         INTO WS-TIMESTAMP.
+027800     MOVE SPACES TO RPT-HEADER-REC.
+027900     MOVE "RUN DATE: " TO RPT-HDR-LABEL.
+028000     MOVE WS-RUN-DATE TO RPT-HDR-DATE.
+028100     WRITE RPT-HEADER-REC.
+028200     PERFORM 2100-READ-CALC-IN THRU 2100-EXIT.
+028300 1000-EXIT.
+028400     EXIT.
+028500
+028600*----------------------------------------------------------------
+028700* 1100-READ-PARM-CARD - PICK UP THE DEFAULT CALCULATION MODE.
+028800* PARM-IN IS OPTIONAL - IF IT IS NOT PRESENT THE BUILT-IN
+028900* DEFAULT OF MULTIPLY MODE APPLIES.
+029000*----------------------------------------------------------------
+029100 1100-READ-PARM-CARD.
+029200     OPEN INPUT PARM-IN.
+029300     IF WS-PARM-STATUS = "00"
+029400         READ PARM-IN
+029500             AT END
+029600                 CONTINUE
+029700             NOT AT END
+029800                 IF PM-DEFAULT-MODE NOT = SPACE
+029900                         AND PM-DEFAULT-MODE NOT = "M"
+030000                         AND PM-DEFAULT-MODE NOT = "D"
+030100                     DISPLAY "PARM-IN DEFAULT MODE INVALID: "
+030200                         PM-DEFAULT-MODE
+030300                     CLOSE PARM-IN
+030400                     STOP RUN
+030500                 END-IF
+030600                 MOVE PM-DEFAULT-MODE TO WS-DEFAULT-MODE
+030700         END-READ
+030800         CLOSE PARM-IN
+030900     END-IF.
+031000 1100-EXIT.
+031100     EXIT.
+031200
+031300*----------------------------------------------------------------
+031400* 2000-PROCESS-RECORD - EDIT AND CALCULATE ONE FACTOR-PAIR.
+031500*----------------------------------------------------------------
+031600 2000-PROCESS-RECORD.
+031700     PERFORM 2150-EDIT-CALC-RECORD THRU 2150-EXIT.
+031800     IF WS-RECORD-VALID
+031900         MOVE CI-FACTOR-A TO CALC-FACTOR-A
+032000         MOVE CI-FACTOR-B TO CALC-FACTOR-B
+032100         PERFORM 2170-SET-CALC-MODE THRU 2170-EXIT
+032200         IF CALC-MODE-DIVIDE
+032300             PERFORM 2300-COMPUTE-DIVIDE-MODE THRU 2300-EXIT
+032400         ELSE
+032500             PERFORM 2200-COMPUTE-MULTIPLY-MODE THRU 2200-EXIT
+032600         END-IF
+032700         DISPLAY CALC-VALUE
+032800         MOVE SPACES TO RPT-DETAIL-REC
+032900         MOVE "RESULT:   " TO RPT-DTL-LABEL
+033000         MOVE CALC-VALUE TO RPT-DTL-VALUE
+033100         MOVE "REM: " TO RPT-DTL-REM-LABEL
+033200         MOVE CALC-REMAINDER TO RPT-DTL-REMAINDER
+033300         WRITE RPT-DETAIL-REC
+033400         PERFORM 2600-WRITE-AUDIT-RECORD THRU 2600-EXIT
+033500         PERFORM 2700-POST-TO-DOWNSTREAM THRU 2700-EXIT
+033600         ADD 1 TO WS-RECORD-COUNT
+033700         ADD CALC-VALUE TO WS-GRAND-TOTAL
+033800             ON SIZE ERROR
+033900                 DISPLAY "WS-GRAND-TOTAL OVERFLOW"
+034000                 SET WS-TOTAL-OVERFLOW TO TRUE
+034100         END-ADD
+034200     ELSE
+034300         PERFORM 2160-WRITE-ERROR-RECORD THRU 2160-EXIT
+034400     END-IF.
+034500     PERFORM 2100-READ-CALC-IN THRU 2100-EXIT.
+034600 2000-EXIT.
+034700     EXIT.
+034800
+034900 2100-READ-CALC-IN.
+035000     READ CALC-IN
+035100         AT END
+035200             SET WS-EOF TO TRUE
+035300     END-READ.
+035400 2100-EXIT.
+035500     EXIT.
+035600
+035700*----------------------------------------------------------------
+035800* 2150-EDIT-CALC-RECORD - NUMERIC, ZERO AND RANGE CHECKS.
+035900*----------------------------------------------------------------
+036000 2150-EDIT-CALC-RECORD.
+036100     SET WS-RECORD-VALID TO TRUE.
+036200     MOVE SPACES TO CALC-ERR-RECORD.
+036300     IF CI-FACTOR-A NOT NUMERIC OR CI-FACTOR-B NOT NUMERIC
+036400         SET WS-RECORD-INVALID TO TRUE
+036500         MOVE "E01" TO CE-REASON-CODE
+036600         MOVE "NON-NUMERIC FACTOR" TO CE-REASON-TEXT
+036700     ELSE
+036800         IF CI-FACTOR-A = ZERO OR CI-FACTOR-B = ZERO
+036900             SET WS-RECORD-INVALID TO TRUE
+037000             MOVE "E02" TO CE-REASON-CODE
+037100             MOVE "ZERO FACTOR NOT ALLOWED" TO CE-REASON-TEXT
+037200         ELSE
+037300             IF CI-FACTOR-A > WS-MAX-FACTOR
+037400                     OR CI-FACTOR-B > WS-MAX-FACTOR
+037500                 SET WS-RECORD-INVALID TO TRUE
+037600                 MOVE "E03" TO CE-REASON-CODE
+037700                 MOVE "FACTOR EXCEEDS MAXIMUM" TO CE-REASON-TEXT
+037800             ELSE
+037900                 IF CI-MODE-SW NOT = SPACE
+038000                         AND CI-MODE-SW NOT = "M"
+038100                         AND CI-MODE-SW NOT = "D"
+038200                     SET WS-RECORD-INVALID TO TRUE
+038300                     MOVE "E04" TO CE-REASON-CODE
+038400                     MOVE "INVALID MODE SWITCH" TO CE-REASON-TEXT
+038500                 END-IF
+038600             END-IF
+038700         END-IF
+038800     END-IF.
+038900 2150-EXIT.
+039000     EXIT.
+039100
+039200*----------------------------------------------------------------
+039300* 2160-WRITE-ERROR-RECORD - LOG A REJECTED FACTOR-PAIR.
+039400*----------------------------------------------------------------
+039500 2160-WRITE-ERROR-RECORD.
+039600     MOVE CI-FACTOR-A TO CE-FACTOR-A.
+039700     MOVE CI-FACTOR-B TO CE-FACTOR-B.
+039800     WRITE CALC-ERR-RECORD.
+039900     ADD 1 TO WS-ERROR-COUNT.
+040000 2160-EXIT.
+040100     EXIT.
+040200
+040300*----------------------------------------------------------------
+040400* 2170-SET-CALC-MODE - USE THE RECORD'S OWN MODE SWITCH WHEN
+040500* PRESENT, OTHERWISE FALL BACK TO THE PARM-IN DEFAULT.
+040600*----------------------------------------------------------------
+040700 2170-SET-CALC-MODE.
+040800     IF CI-MODE-SW = SPACE
+040900         MOVE WS-DEFAULT-MODE TO CALC-MODE-SW
+041000     ELSE
+041100         MOVE CI-MODE-SW TO CALC-MODE-SW
+041200     END-IF.
+041300 2170-EXIT.
+041400     EXIT.
+041500
+041600*----------------------------------------------------------------
+041700* 2200-COMPUTE-MULTIPLY-MODE - ORIGINAL MULTIPLY/ADD FORMULA.
+041800*----------------------------------------------------------------
+041900 2200-COMPUTE-MULTIPLY-MODE.
+042000     MULTIPLY CALC-FACTOR-A BY CALC-FACTOR-B GIVING CALC-VALUE.
+042100     ADD CALC-FACTOR-A TO CALC-VALUE.
+042200     ADD CALC-FACTOR-B TO CALC-VALUE.
+042300     MOVE 0 TO CALC-REMAINDER.
+042400 2200-EXIT.
+042500     EXIT.
+042600
+042700*----------------------------------------------------------------
+042800* 2300-COMPUTE-DIVIDE-MODE - PRORATION-STYLE DIVIDE/REMAINDER
+042900* FORMULA. FACTOR-A IS ALREADY KNOWN NON-ZERO (SEE 2150).
+043000*----------------------------------------------------------------
+043100 2300-COMPUTE-DIVIDE-MODE.
+043200     DIVIDE CALC-FACTOR-B BY CALC-FACTOR-A GIVING CALC-VALUE
+043300         REMAINDER CALC-REMAINDER.
+043400 2300-EXIT.
+043500     EXIT.
+043600
+043700*----------------------------------------------------------------
+043800* 2600-WRITE-AUDIT-RECORD - APPEND ONE COMPUTED RESULT TO THE
+043900* AUDIT TRAIL.
+044000*----------------------------------------------------------------
+044100 2600-WRITE-AUDIT-RECORD.
+044200     MOVE SPACES TO AUDIT-RECORD.
+044300     MOVE WS-RUN-ID TO AU-RUN-ID.
+044400     MOVE WS-TIMESTAMP TO AU-TIMESTAMP.
+044500     MOVE CALC-FACTOR-A TO AU-FACTOR-A.
+044600     MOVE CALC-FACTOR-B TO AU-FACTOR-B.
+044700     MOVE CALC-VALUE TO AU-VALUE.
+044800     WRITE AUDIT-RECORD.
+044900 2600-EXIT.
+045000     EXIT.
+045100
+045200*----------------------------------------------------------------
+045300* 2700-POST-TO-DOWNSTREAM - HAND THE RESULT TO THE SUMSPOST
+045400* SUBROUTINE FOR POSTING TO THE DOWNSTREAM INTERFACE FILE.
+045500*----------------------------------------------------------------
+045600 2700-POST-TO-DOWNSTREAM.
+045700     CALL "SUMSPOST" USING WS-RUN-DATE WS-RUN-ID CALC-RECORD.
+045800 2700-EXIT.
+045900     EXIT.
+046000
+046100*----------------------------------------------------------------
+046200* 3000-TERMINATE - WRITE REPORT TRAILER, CLOSE FILES, END RUN.
+046300*----------------------------------------------------------------
+046400 3000-TERMINATE.
+046500     MOVE SPACES TO RPT-TRAILER-REC.
+046600     MOVE "RECORDS:  " TO RPT-TRL-REC-LABEL.
+046700     MOVE WS-RECORD-COUNT TO RPT-TRL-COUNT.
+046800     MOVE "ERRORS:  " TO RPT-TRL-ERR-LABEL.
+046900     MOVE WS-ERROR-COUNT TO RPT-TRL-ERRORS.
+047000     MOVE "GRAND TOTAL:" TO RPT-TRL-TOT-LABEL.
+047100     MOVE WS-GRAND-TOTAL TO RPT-TRL-TOTAL.
+047200     IF WS-TOTAL-OVERFLOW
+047300         MOVE "*** OVERFLOW ***" TO RPT-TRL-OVERFLOW-MSG
+047400     END-IF.
+047500     WRITE RPT-TRAILER-REC.
+047600     CLOSE CALC-IN.
+047700     CLOSE RPT-OUT.
+047800     CLOSE CALC-ERR.
+047900     CLOSE AUDIT-OUT.
+048000     CALL "SUMSPOST-CLOSE".
+048100 3000-EXIT.
+048200     EXIT.
