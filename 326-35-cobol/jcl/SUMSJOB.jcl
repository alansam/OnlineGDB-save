@@ -0,0 +1,48 @@
+//SUMSJOB  JOB (ACCTNO),'DAILY SUMS RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  DAILY FACTOR-PAIR CALCULATION RUN.
+//*
+//*  SUMS TAKES A CHECKPOINT EVERY 100 CALC-IN RECORDS (SEE THE
+//*  RERUN CLAUSE IN THE PROGRAM'S I-O-CONTROL PARAGRAPH), SO A
+//*  STEP THAT ABENDS PARTWAY THROUGH A LARGE FILE CAN BE RESTARTED
+//*  FROM THE LAST CHECKPOINT INSTEAD OF FROM RECORD ONE.
+//*
+//STEP010  EXEC PGM=SUMS
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CALCIN   DD DSN=PROD.DAILY.CALCIN,DISP=SHR
+//PARMIN   DD DSN=PROD.DAILY.SUMSPARM,DISP=SHR
+//RPTOUT   DD DSN=PROD.DAILY.SUMSRPT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//CALCERR  DD DSN=PROD.DAILY.CALCERR,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDITOUT DD DSN=PROD.DAILY.SUMSAUDT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//IFACEOUT DD DSN=PROD.DAILY.SUMSIFACE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//CHKPT    DD DSN=PROD.DAILY.SUMSCKPT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//
+//*  --------------------------------------------------------------
+//*  RESTART AFTER AN ABEND
+//*  --------------------------------------------------------------
+//*  RESUBMIT THE JOB WITH RESTART=STEP010 ON THE JOB CARD, POINT
+//*  CHKPT AT THE CHECKPOINT DATA SET WRITTEN BY THE FAILED RUN
+//*  (DISP=SHR, NOT A NEW ALLOCATION), AND CHANGE RPTOUT/CALCERR TO
+//*  DISP=MOD SO THE PARTIAL OUTPUT FROM BEFORE THE ABEND IS
+//*  EXTENDED RATHER THAN REPLACED. AUDITOUT AND IFACEOUT ARE ALREADY
+//*  DISP=MOD SINCE SUMS AND SUMSPOST ALWAYS OPEN THEM EXTEND:
+//*
+//*    //SUMSJOB  JOB (ACCTNO),'DAILY SUMS RUN',CLASS=A,MSGCLASS=X,
+//*    //             NOTIFY=&SYSUID,RESTART=STEP010
+//*    //STEP010  EXEC PGM=SUMS
+//*    //STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//*    //CALCIN   DD DSN=PROD.DAILY.CALCIN,DISP=SHR
+//*    //PARMIN   DD DSN=PROD.DAILY.SUMSPARM,DISP=SHR
+//*    //RPTOUT   DD DSN=PROD.DAILY.SUMSRPT,DISP=MOD
+//*    //CALCERR  DD DSN=PROD.DAILY.CALCERR,DISP=MOD
+//*    //AUDITOUT DD DSN=PROD.DAILY.SUMSAUDT,DISP=MOD
+//*    //IFACEOUT DD DSN=PROD.DAILY.SUMSIFACE,DISP=MOD
+//*    //CHKPT    DD DSN=PROD.DAILY.SUMSCKPT,DISP=SHR
+//*    //SYSOUT   DD SYSOUT=*
