@@ -0,0 +1,34 @@
+000100*================================================================
+000200* CALCREC.CPY
+000300*
+000400* SHARED TWO-FACTOR CALCULATION RECORD LAYOUT.
+000500* USED BY SUMS AND SUMSPOST (AND ANY FUTURE PROGRAM NEEDING THE
+000600* SAME FACTOR-PAIR / RESULT RECORD) SO THE FIELD DEFINITIONS ARE
+000700* MAINTAINED IN ONE PLACE INSTEAD OF BEING REDEFINED PER PROGRAM.
+000800*
+000900* FACTORS AND RESULTS ARE CARRIED AS COMP-3 PACKED DECIMAL,
+001000* SIZED FOR PRODUCTION FACTOR RANGES, SO A FULL DAY'S VOLUME OF
+001100* FACTOR-PAIRS CAN BE PROCESSED WITHOUT OVERFLOWING CALC-VALUE
+001200* AND WITHOUT THE CPU COST OF REPEATED DISPLAY-TO-BINARY
+001300* CONVERSION ON EVERY MULTIPLY/ADD/DIVIDE.
+001400*
+001500* MODIFICATION HISTORY
+001600* DATE       BY   DESCRIPTION
+001700* ---------- ---- ---------------------------------------------
+001800* 2026-08-09 JH   ORIGINAL COPYBOOK - FACTOR-A, FACTOR-B, RESULT.
+001900* 2026-08-09 JH   ADDED CALC-REMAINDER AND CALC-MODE-SW TO CARRY
+002000*                 THE NEW DIVIDE/REMAINDER CALCULATION MODE.
+002100* 2026-08-09 JH   WIDENED CALC-FACTOR-A, CALC-FACTOR-B,
+002200*                 CALC-VALUE AND CALC-REMAINDER AND CONVERTED
+002300*                 THEM FROM PIC 9(03) DISPLAY TO COMP-3 PACKED
+002400*                 DECIMAL FOR PRODUCTION DATA VOLUMES.
+002500*================================================================
+002600
+002700 01  CALC-RECORD.
+002800     05  CALC-FACTOR-A              PIC S9(07)      COMP-3.
+002900     05  CALC-FACTOR-B              PIC S9(07)      COMP-3.
+003000     05  CALC-VALUE                 PIC S9(14)      COMP-3.
+003100     05  CALC-REMAINDER             PIC S9(07)      COMP-3.
+003200     05  CALC-MODE-SW               PIC X(01).
+003300         88  CALC-MODE-MULTIPLY         VALUE 'M'.
+003400         88  CALC-MODE-DIVIDE           VALUE 'D'.
